@@ -1,17 +1,491 @@
-      * Adding to numbers together
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. adding.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-       01 Num1     PIC 9(5).
-       01 Num2     PIC 9(5).
-       01 Result   PIC 9(5).
-       PROCEDURE DIVISION.
-       DISPLAY "Please type in a number".
-       ACCEPT Num1.
-       DISPLAY "Please type in a number".
-       ACCEPT Num2.
-       COMPUTE Result = Num1+Num2.
-       DISPLAY Num1, "+", Num2, "=", Result.
-       STOP RUN.
+000100* Adding two numbers together
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. adding.
+000400 AUTHOR. D. OKONKWO.
+000500 INSTALLATION. ACME WIDGET CO - BATCH OPERATIONS.
+000600 DATE-WRITTEN. 01/01/2026.
+000700 DATE-COMPILED.
+000800******************************************************************
+000900*    MODIFICATION HISTORY
+001000*    DATE       INIT  DESCRIPTION
+001100*    01/01/2026 DCO   ORIGINAL PROGRAM - ACCEPT TWO NUMBERS AND
+001200*                     DISPLAY THEIR SUM.
+001300*    01/03/2026 DCO   BATCH-DRIVEN FROM TRANS-IN/TRANS-OUT WHEN
+001400*                     THOSE FILES ARE PRESENT; FALLS BACK TO
+001500*                     ACCEPT OTHERWISE.
+001600*    01/02/2026 DCO   ADDED NUMERIC VALIDATION AND A REJECT
+001700*                     REPORT SO ONE BAD RECORD DOES NOT ABEND
+001800*                     THE RUN.
+001900*    01/04/2026 DCO   ADDED THE AUDIT-LOG.
+002000*    01/05/2026 DCO   ADDED CHECKPOINT/RESTART SUPPORT.
+002100*    01/06/2026 DCO   ADDED THE CONTROL-TOTAL TRAILER RECORD.
+002200*    01/09/2026 DCO   CHANGED NUM1/NUM2/RESULT TO SIGNED,
+002300*                     TWO-DECIMAL MONEY AMOUNTS WITH ROUNDED
+002400*                     ARITHMETIC.
+002500*    01/11/2026 DCO   ADDED RUN-DATE STAMPING AND THE
+002600*                     LATE-ARRIVAL CUTOFF EDIT.
+002700*    01/13/2026 DCO   ADDED THE FIXED-WIDTH EXPORT TO FINANCE.
+002800*    01/14/2026 DCO   ADDED THE FIELD-LEVEL RETRY LOOP FOR THE
+002900*                     INTERACTIVE ACCEPT PATH.
+002950*    01/20/2026 DCO   OPEN TRANS-OUT/REJECT-RPT/EXPORT-FILE
+002960*                     EXTEND INSTEAD OF OUTPUT ON A RESTART RUN
+002970*                     SO THE EARLIER RUN'S OUTPUT FOR SKIPPED
+002980*                     RECORDS IS NOT TRUNCATED; ADDED WS-AL-STATUS
+002990*                     TO THE OPEN-FAILURE CHECK.
+003000******************************************************************
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER. ACME-SYSTEM.
+003400 OBJECT-COMPUTER. ACME-SYSTEM.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT OPTIONAL TRANS-IN ASSIGN TO "TRANSIN"
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS WS-TI-STATUS.
+004200     SELECT TRANS-OUT ASSIGN TO "TRANSOUT"
+004300         ORGANIZATION IS LINE SEQUENTIAL
+004400         FILE STATUS IS WS-TO-STATUS.
+004500     SELECT REJECT-RPT ASSIGN TO "REJECTRPT"
+004600         ORGANIZATION IS LINE SEQUENTIAL
+004700         FILE STATUS IS WS-RJ-STATUS.
+004800     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS WS-AL-STATUS.
+005100     SELECT OPTIONAL RESTART-FILE ASSIGN TO "RESTARTF"
+005200         ORGANIZATION IS RELATIVE
+005300         ACCESS MODE IS RANDOM
+005400         RELATIVE KEY IS WS-RESTART-KEY
+005500         FILE STATUS IS WS-RS-STATUS.
+005600     SELECT EXPORT-FILE ASSIGN TO "EXPORTIF"
+005700         ORGANIZATION IS LINE SEQUENTIAL
+005800         FILE STATUS IS WS-EX-STATUS.
+005900 DATA DIVISION.
+006000 FILE SECTION.
+006100 FD  TRANS-IN.
+006200 01  TI-FILE-RECORD              PIC X(46).
+006300 FD  TRANS-OUT.
+006400 01  TO-FILE-RECORD               PIC X(48).
+006500 FD  REJECT-RPT.
+006600 01  RJ-FILE-RECORD               PIC X(79).
+006700 FD  AUDIT-LOG.
+006800 01  AL-FILE-RECORD               PIC X(71).
+006900 FD  RESTART-FILE.
+007000 01  RS-FILE-RECORD               PIC X(41).
+007100 FD  EXPORT-FILE.
+007200 01  EX-FILE-RECORD               PIC X(56).
+007300 WORKING-STORAGE SECTION.
+007400 COPY "rundate.cpy".
+007500 COPY "transin.cpy".
+007600 COPY "transout.cpy".
+007700 COPY "rejrec.cpy".
+007800 COPY "auditrec.cpy".
+007900 COPY "restrec.cpy".
+008000 COPY "expifrec.cpy".
+008100 01  Num1                        PIC S9(7)V99.
+008200 01  Num2                        PIC S9(7)V99.
+008300 01  Result                      PIC S9(7)V99.
+008400 01  WS-FILE-STATUSES.
+008500     05  WS-TI-STATUS            PIC X(02)  VALUE "00".
+008600         88  WS-TI-OK                       VALUE "00".
+008700         88  WS-TI-EOF                      VALUE "10".
+008800         88  WS-TI-NOT-FOUND                VALUE "35".
+008900     05  WS-TO-STATUS            PIC X(02)  VALUE "00".
+009000     05  WS-RJ-STATUS            PIC X(02)  VALUE "00".
+009100     05  WS-AL-STATUS            PIC X(02)  VALUE "00".
+009200     05  WS-RS-STATUS            PIC X(02)  VALUE "00".
+009300         88  WS-RS-OK                       VALUE "00".
+009400         88  WS-RS-NOT-FOUND                VALUE "23" "35".
+009500     05  WS-EX-STATUS            PIC X(02)  VALUE "00".
+009600 01  WS-RESTART-KEY              PIC 9(04)  COMP  VALUE 1.
+009700 01  WS-SWITCHES.
+009800     05  WS-TRANS-IN-SW          PIC X(01)  VALUE "N".
+009900         88  WS-TRANS-IN-PRESENT            VALUE "Y".
+010000     05  WS-EOF-SW               PIC X(01)  VALUE "N".
+010100         88  WS-TRANS-IN-EOF                VALUE "Y".
+010200     05  WS-VALID-REC-SW         PIC X(01)  VALUE "Y".
+010300         88  WS-VALID-RECORD                VALUE "Y".
+010400     05  WS-RESTART-SW           PIC X(01)  VALUE "N".
+010500         88  WS-RESTART-RUN                 VALUE "Y".
+010550     05  WS-RESTART-PARM-SW      PIC X(01)  VALUE "N".
+010560         88  WS-RESTART-REQUESTED           VALUE "Y".
+010570 01  WS-ENVIRONMENT-NAME         PIC X(20)  VALUE "ADDING_RESTART".
+010600 01  WS-COUNTERS.
+010700     05  WS-RECORD-NO            PIC 9(08)  COMP  VALUE ZERO.
+010800     05  WS-RECORDS-PROCESSED    PIC 9(08)  COMP  VALUE ZERO.
+010900     05  WS-RECORDS-REJECTED     PIC 9(08)  COMP  VALUE ZERO.
+011000     05  WS-SKIP-COUNT           PIC 9(08)  COMP  VALUE ZERO.
+011100 01  WS-RESULT-SUM               PIC S9(09)V99 VALUE ZERO.
+011200 01  WS-OPERATOR-ID              PIC X(08)  VALUE "BATCH01 ".
+011300 01  WS-RETURN-CODE              PIC 9(02)  COMP  VALUE ZERO.
+011310 01  WS-NUM-ENTRY                PIC X(10).
+011320 01  WS-NUM-ENTRY-RESULT         PIC S9(04) COMP.
+011330 01  WS-RESULT-VALID-SW          PIC X(01)  VALUE "N".
+011340     88  WS-RESULT-VALID                    VALUE "Y".
+011500 PROCEDURE DIVISION.
+011600 0000-MAINLINE.
+011700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011800     IF WS-TRANS-IN-PRESENT
+011900         PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+012000     ELSE
+012100         PERFORM 5000-PROCESS-INTERACTIVE THRU 5000-EXIT
+012200     END-IF.
+012300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+012310     STOP RUN WS-RETURN-CODE.
+012500*-----------------------------------------------------------*
+012600* 1000-INITIALIZE - GET THE BUSINESS DATE, SEE WHETHER A    *
+012700* TRANS-IN FILE IS PRESENT, AND OPEN WHATEVER FILES THE     *
+012800* CHOSEN PROCESSING MODE NEEDS.                             *
+012900*-----------------------------------------------------------*
+013000 1000-INITIALIZE.
+013100     ACCEPT CR-RUN-DATE-YMD FROM DATE YYYYMMDD.
+013200     ACCEPT CR-RUN-TIME FROM TIME.
+013210     PERFORM 1150-OPEN-AUDIT-LOG THRU 1150-EXIT.
+013300     OPEN INPUT TRANS-IN.
+013400     IF WS-TI-OK
+013500         SET WS-TRANS-IN-PRESENT TO TRUE
+013600         PERFORM 1200-CHECK-RESTART THRU 1200-EXIT
+013700         PERFORM 1100-OPEN-BATCH-FILES THRU 1100-EXIT
+013800     ELSE
+013900         CLOSE TRANS-IN
+014000     END-IF.
+014100 1000-EXIT.
+014200     EXIT.
+014210*-----------------------------------------------------------*
+014220* 1150-OPEN-AUDIT-LOG - EVERY RUN, BATCH OR INTERACTIVE,    *
+014230* APPENDS TO THE SAME AUDIT-LOG FOR THE BUSINESS DATE.      *
+014240*-----------------------------------------------------------*
+014250 1150-OPEN-AUDIT-LOG.
+014260     OPEN EXTEND AUDIT-LOG.
+014270     IF WS-AL-STATUS = "05" OR WS-AL-STATUS = "35"
+014280         OPEN OUTPUT AUDIT-LOG
+014290     END-IF.
+014295     IF WS-AL-STATUS NOT = "00"
+014296         MOVE 16 TO WS-RETURN-CODE
+014297     END-IF.
+014298 1150-EXIT.
+014299     EXIT.
+014300*-----------------------------------------------------------*
+014310* 1100-OPEN-BATCH-FILES - ON A NORMAL RUN, TRANS-OUT,       *
+014320* REJECT-RPT AND EXPORT-FILE ARE OPENED OUTPUT (THEY START  *
+014330* THE BUSINESS DATE FRESH).  ON A RESTART RUN THEY ARE      *
+014340* OPENED EXTEND SO THE DETAIL RECORDS, REJECTS AND EXPORT   *
+014350* ENTRIES THE EARLIER, ABENDED RUN ALREADY WROTE FOR THE    *
+014360* RECORDS 2050-SKIP-PROCESSED-RECS SKIPS ARE NOT LOST.      *
+014370*-----------------------------------------------------------*
+014400 1100-OPEN-BATCH-FILES.
+014410     IF WS-RESTART-RUN
+014420         OPEN EXTEND TRANS-OUT
+014430         IF WS-TO-STATUS = "05" OR WS-TO-STATUS = "35"
+014440             OPEN OUTPUT TRANS-OUT
+014450         END-IF
+014460         OPEN EXTEND REJECT-RPT
+014470         IF WS-RJ-STATUS = "05" OR WS-RJ-STATUS = "35"
+014480             OPEN OUTPUT REJECT-RPT
+014490         END-IF
+014500         OPEN EXTEND EXPORT-FILE
+014510         IF WS-EX-STATUS = "05" OR WS-EX-STATUS = "35"
+014520             OPEN OUTPUT EXPORT-FILE
+014530         END-IF
+014540     ELSE
+014550         OPEN OUTPUT TRANS-OUT
+014560         OPEN OUTPUT REJECT-RPT
+014570         OPEN OUTPUT EXPORT-FILE
+014580     END-IF.
+015010     IF WS-TO-STATUS NOT = "00" OR WS-RJ-STATUS NOT = "00"
+015020             OR WS-EX-STATUS NOT = "00"
+015030         MOVE 16 TO WS-RETURN-CODE
+015040     END-IF.
+015100 1100-EXIT.
+015200     EXIT.
+015300*-----------------------------------------------------------*
+015400* 1200-CHECK-RESTART - RESTART IS NOT INFERRED FROM THE     *
+015410* CHECKPOINT FILE'S DATE ALONE (A SECOND NORMAL RUN LATER   *
+015420* THE SAME BUSINESS DAY WOULD FALSELY LOOK LIKE A RESTART). *
+015430* THE OPERATOR MUST ALSO SET THE ADDING_RESTART ENVIRONMENT *
+015440* VARIABLE TO "Y" -- THE BATCH SHOP'S EQUIVALENT OF A JCL    *
+015450* RESTART PARAMETER -- AND THE CHECKPOINT MUST SHOW AN      *
+015460* UNFINISHED RUN (RS-LAST-RECORD-NO > 0; 2950-CLEAR-        *
+015470* CHECKPOINT RESETS IT TO ZERO ON A CLEAN FINISH).          *
+015480*-----------------------------------------------------------*
+015800 1200-CHECK-RESTART.
+015810     DISPLAY WS-ENVIRONMENT-NAME UPON ENVIRONMENT-NAME.
+015820     ACCEPT WS-RESTART-PARM-SW FROM ENVIRONMENT-VALUE.
+015900     OPEN I-O RESTART-FILE.
+016000     IF WS-RS-NOT-FOUND
+016100         OPEN OUTPUT RESTART-FILE
+016200         CLOSE RESTART-FILE
+016300         OPEN I-O RESTART-FILE
+016400     END-IF.
+016500     READ RESTART-FILE.
+016600     IF WS-RESTART-REQUESTED AND WS-RS-OK
+016610             AND RS-RUN-DATE = CR-RUN-DATE-YMD
+016620             AND RS-LAST-RECORD-NO > 0
+016700         SET WS-RESTART-RUN TO TRUE
+016800         MOVE RS-LAST-RECORD-NO TO WS-SKIP-COUNT
+016810         MOVE RS-CUM-RECORDS TO WS-RECORDS-PROCESSED
+016820         MOVE RS-CUM-RESULT-SUM TO WS-RESULT-SUM
+016900     END-IF.
+017000 1200-EXIT.
+017100     EXIT.
+017200*-----------------------------------------------------------*
+017300* 2000-PROCESS-BATCH - DRIVE TRANS-IN TO END OF FILE,       *
+017400* EDITING, ADDING, LOGGING AND CHECKPOINTING EACH RECORD.   *
+017500*-----------------------------------------------------------*
+017600 2000-PROCESS-BATCH.
+017700     IF WS-RESTART-RUN
+017800         PERFORM 2050-SKIP-PROCESSED-RECS THRU 2050-EXIT
+017900     END-IF.
+018000     PERFORM 2100-READ-TRANS-IN THRU 2100-EXIT.
+018100     PERFORM 2200-PROCESS-ONE-RECORD THRU 2200-EXIT
+018200         UNTIL WS-TRANS-IN-EOF.
+018300     PERFORM 2900-WRITE-TRAILER THRU 2900-EXIT.
+018305     PERFORM 2950-CLEAR-CHECKPOINT THRU 2950-EXIT.
+018310     IF WS-RECORDS-REJECTED > 0 AND WS-RETURN-CODE < 4
+018320         MOVE 4 TO WS-RETURN-CODE
+018330     END-IF.
+018400 2000-EXIT.
+018500     EXIT.
+018600 2050-SKIP-PROCESSED-RECS.
+018700     PERFORM WITH TEST AFTER
+018800         VARYING WS-RECORD-NO FROM 1 BY 1
+018900         UNTIL WS-RECORD-NO >= WS-SKIP-COUNT
+019000             OR WS-TRANS-IN-EOF
+019100         READ TRANS-IN
+019200             AT END SET WS-TRANS-IN-EOF TO TRUE
+019300         END-READ
+019400     END-PERFORM.
+019500 2050-EXIT.
+019600     EXIT.
+019700 2100-READ-TRANS-IN.
+019800     READ TRANS-IN INTO TI-TRANS-RECORD
+019900         AT END SET WS-TRANS-IN-EOF TO TRUE
+020000     END-READ.
+020100 2100-EXIT.
+020200     EXIT.
+020300 2200-PROCESS-ONE-RECORD.
+020400     ADD 1 TO WS-RECORD-NO.
+020500     PERFORM 2300-EDIT-RECORD THRU 2300-EXIT.
+020600     IF WS-VALID-RECORD
+020700         MOVE TI-NUM1 TO Num1
+020800         MOVE TI-NUM2 TO Num2
+020900         COMPUTE Result ROUNDED = Num1 + Num2
+020910             ON SIZE ERROR
+020920                 MOVE "RESULT" TO RJ-FIELD-NAME
+020930                 MOVE SPACE TO RJ-BAD-VALUE
+020940                 MOVE "SIZE ERROR - RESULT OVERFLOW" TO RJ-REASON
+020950                 PERFORM 2350-WRITE-REJECT THRU 2350-EXIT
+020960                 MOVE "N" TO WS-VALID-REC-SW
+020970         END-COMPUTE
+020980     END-IF.
+020990     IF WS-VALID-RECORD
+021000         PERFORM 2400-WRITE-DETAIL THRU 2400-EXIT
+021100         PERFORM 2500-WRITE-AUDIT THRU 2500-EXIT
+021200         PERFORM 2600-WRITE-EXPORT THRU 2600-EXIT
+021300         ADD 1 TO WS-RECORDS-PROCESSED
+021400         ADD Result TO WS-RESULT-SUM
+021500     ELSE
+021600         ADD 1 TO WS-RECORDS-REJECTED
+021700     END-IF.
+021800     PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT.
+021900     PERFORM 2100-READ-TRANS-IN THRU 2100-EXIT.
+022000 2200-EXIT.
+022100     EXIT.
+022200*-----------------------------------------------------------*
+022300* 2300-EDIT-RECORD - NUMERIC EDIT ON NUM1/NUM2 AND THE      *
+022400* LATE-ARRIVAL CUTOFF EDIT AGAINST THE BUSINESS RUN DATE.   *
+022500* A FAILING RECORD IS ROUTED TO THE REJECT REPORT AND THE   *
+022600* RUN CONTINUES.                                            *
+022700*-----------------------------------------------------------*
+022800 2300-EDIT-RECORD.
+022900     SET WS-VALID-RECORD TO TRUE.
+023000     IF TI-NUM1 NOT NUMERIC
+023100         MOVE "TI-NUM1" TO RJ-FIELD-NAME
+023200         MOVE TI-NUM1-X TO RJ-BAD-VALUE
+023300         MOVE "NOT NUMERIC" TO RJ-REASON
+023400         PERFORM 2350-WRITE-REJECT THRU 2350-EXIT
+023500         MOVE "N" TO WS-VALID-REC-SW
+023600     END-IF.
+023700     IF TI-NUM2 NOT NUMERIC
+023800         MOVE "TI-NUM2" TO RJ-FIELD-NAME
+023900         MOVE TI-NUM2-X TO RJ-BAD-VALUE
+024000         MOVE "NOT NUMERIC" TO RJ-REASON
+024100         PERFORM 2350-WRITE-REJECT THRU 2350-EXIT
+024200         MOVE "N" TO WS-VALID-REC-SW
+024300     END-IF.
+024350     IF TI-TRANS-DATE NOT NUMERIC
+024360         MOVE "TI-TRANSDT" TO RJ-FIELD-NAME
+024370         MOVE TI-TRANS-DATE TO RJ-BAD-VALUE
+024380         MOVE "NOT NUMERIC" TO RJ-REASON
+024390         PERFORM 2350-WRITE-REJECT THRU 2350-EXIT
+024395         MOVE "N" TO WS-VALID-REC-SW
+024398     END-IF.
+024400     IF WS-VALID-RECORD AND TI-TRANS-DATE > CR-RUN-DATE-YMD
+024500         MOVE "TI-TRANSDT" TO RJ-FIELD-NAME
+024600         MOVE TI-TRANS-DATE TO RJ-BAD-VALUE
+024700         MOVE "LATE ARRIVAL - DATED AFTER RUN DATE" TO RJ-REASON
+024800         PERFORM 2350-WRITE-REJECT THRU 2350-EXIT
+024900         MOVE "N" TO WS-VALID-REC-SW
+025000     END-IF.
+025100 2300-EXIT.
+025200     EXIT.
+025300 2350-WRITE-REJECT.
+025400     MOVE WS-RECORD-NO TO RJ-RECORD-NO.
+025500     WRITE RJ-FILE-RECORD FROM RJ-REJECT-LINE.
+025600 2350-EXIT.
+025700     EXIT.
+025800 2400-WRITE-DETAIL.
+025900     SET TO-TYPE-DETAIL TO TRUE.
+026000     MOVE Num1 TO TO-NUM1.
+026100     MOVE Num2 TO TO-NUM2.
+026200     MOVE Result TO TO-RESULT.
+026300     MOVE CR-RUN-DATE-YMD TO TO-TRANS-DATE.
+026400     WRITE TO-FILE-RECORD FROM TO-TRANS-RECORD.
+026500 2400-EXIT.
+026600     EXIT.
+026700 2500-WRITE-AUDIT.
+026800     MOVE WS-OPERATOR-ID TO AL-OPERATOR-ID.
+026900     MOVE CR-RUN-DATE-YMD TO AL-RUN-DATE.
+027000     MOVE CR-RUN-TIME TO AL-RUN-TIME.
+027100     MOVE Num1 TO AL-NUM1.
+027200     MOVE Num2 TO AL-NUM2.
+027300     MOVE Result TO AL-RESULT.
+027400     WRITE AL-FILE-RECORD FROM AL-AUDIT-RECORD.
+027500 2500-EXIT.
+027600     EXIT.
+027700 2600-WRITE-EXPORT.
+027800     MOVE CR-RUN-DATE-YMD TO EX-POSTING-DATE.
+027900     MOVE Num1 TO EX-NUM1-AMOUNT.
+028000     MOVE Num2 TO EX-NUM2-AMOUNT.
+028100     MOVE Result TO EX-RESULT-AMOUNT.
+028200     WRITE EX-FILE-RECORD FROM EX-EXPORT-RECORD.
+028300 2600-EXIT.
+028400     EXIT.
+028500*-----------------------------------------------------------*
+028600* 2700-WRITE-CHECKPOINT - REWRITE THE SINGLE RESTART RECORD *
+028700* EVERY RS-CKPT-INTERVAL RECORDS SO AN ABEND DOES NOT COST  *
+028800* MORE THAN ONE INTERVAL OF REPROCESSING.                   *
+028900*-----------------------------------------------------------*
+029000 2700-WRITE-CHECKPOINT.
+029100     IF FUNCTION MOD (WS-RECORD-NO RS-CKPT-INTERVAL) = 0
+029200         MOVE CR-RUN-DATE-YMD TO RS-RUN-DATE
+029300         MOVE WS-RECORD-NO TO RS-LAST-RECORD-NO
+029310         MOVE WS-RECORDS-PROCESSED TO RS-CUM-RECORDS
+029320         MOVE WS-RESULT-SUM TO RS-CUM-RESULT-SUM
+029400         REWRITE RS-FILE-RECORD FROM RS-RESTART-RECORD
+029500             INVALID KEY
+029600                 WRITE RS-FILE-RECORD FROM RS-RESTART-RECORD
+029700         END-REWRITE
+029800     END-IF.
+029900 2700-EXIT.
+030000     EXIT.
+030100*-----------------------------------------------------------*
+030200* 2900-WRITE-TRAILER - ONE CONTROL-TOTAL TRAILER RECORD SO  *
+030300* THE STANDALONE RECONCILIATION STEP CAN CONFIRM TRANS-OUT  *
+030400* AGREES WITH WHAT WAS ACTUALLY PROCESSED.                  *
+030500*-----------------------------------------------------------*
+030600 2900-WRITE-TRAILER.
+030700     SET TO-TYPE-TRAILER TO TRUE.
+030800     MOVE WS-RECORDS-PROCESSED TO TT-RECORD-COUNT.
+030900     MOVE WS-RESULT-SUM TO TT-RESULT-SUM.
+031000     WRITE TO-FILE-RECORD FROM TO-TRAILER-RECORD.
+031100 2900-EXIT.
+031150     EXIT.
+031160*-----------------------------------------------------------*
+031170* 2950-CLEAR-CHECKPOINT - THE RUN FINISHED NORMALLY, SO THE  *
+031180* CHECKPOINT IS RESET TO "NOTHING OUTSTANDING" RATHER THAN   *
+031190* LEFT SHOWING TODAY'S DATE WITH A NONZERO LAST-RECORD-NO --*
+031195* OTHERWISE A SECOND, PERFECTLY NORMAL RUN LATER THE SAME    *
+031196* BUSINESS DAY COULD BE MISTAKEN FOR A RESTART OF THIS ONE.  *
+031197*-----------------------------------------------------------*
+031198 2950-CLEAR-CHECKPOINT.
+031199     MOVE CR-RUN-DATE-YMD TO RS-RUN-DATE.
+031200     MOVE ZERO TO RS-LAST-RECORD-NO.
+031205     MOVE ZERO TO RS-CUM-RECORDS.
+031206     MOVE ZERO TO RS-CUM-RESULT-SUM.
+031210     REWRITE RS-FILE-RECORD FROM RS-RESTART-RECORD
+031220         INVALID KEY
+031230             WRITE RS-FILE-RECORD FROM RS-RESTART-RECORD
+031240     END-REWRITE.
+031250 2950-EXIT.
+031260     EXIT.
+031300*-----------------------------------------------------------*
+031400* 5000-PROCESS-INTERACTIVE - NO TRANS-IN FILE PRESENT, SO   *
+031500* FALL BACK TO THE ORIGINAL ACCEPT-DRIVEN DIALOG, WITH A    *
+031600* VALIDATE-AND-REPROMPT LOOP ON EACH FIELD.                 *
+031700*-----------------------------------------------------------*
+031800 5000-PROCESS-INTERACTIVE.
+031810     MOVE "N" TO WS-RESULT-VALID-SW.
+031820     PERFORM UNTIL WS-RESULT-VALID
+032000         PERFORM 5100-ACCEPT-NUM1 THRU 5100-EXIT
+032200         PERFORM 5200-ACCEPT-NUM2 THRU 5200-EXIT
+032300         COMPUTE Result ROUNDED = Num1 + Num2
+032310             ON SIZE ERROR
+032320                 DISPLAY "** Num1 + Num2 is too large - "
+032330                         "re-enter both **"
+032340             NOT ON SIZE ERROR
+032350                 SET WS-RESULT-VALID TO TRUE
+032360         END-COMPUTE
+032370     END-PERFORM.
+032400     DISPLAY Num1, "+", Num2, "=", Result.
+032450     PERFORM 2500-WRITE-AUDIT THRU 2500-EXIT.
+032500 5000-EXIT.
+032600     EXIT.
+032650*-----------------------------------------------------------*
+032660* 5100-ACCEPT-NUM1/5200-ACCEPT-NUM2 - ACCEPT INTO A PIC X    *
+032670* STAGING FIELD FIRST, THE SAME AS HELLO'S 6100/6200, SINCE  *
+032680* GNUCOBOL'S ACCEPT INTO A NUMERIC ITEM SILENTLY DE-EDITS    *
+032690* UNREADABLE INPUT TO ZERO INSTEAD OF FLAGGING IT -- A       *
+032691* BLANK OR FAT-FINGERED ENTRY NEVER REACHES THE OLD NOT      *
+032692* NUMERIC TEST AT ALL.  FUNCTION TEST-NUMVAL IS THE ORDINARY *
+032693* WAY TO CLASS-CHECK A TYPED NUMBER (DIGITS, ONE DECIMAL     *
+032694* POINT, AN OPTIONAL LEADING SIGN) BEFORE CONVERTING IT WITH *
+032695* FUNCTION NUMVAL.                                           *
+032696*-----------------------------------------------------------*
+032700 5100-ACCEPT-NUM1.
+032800     MOVE "N" TO WS-VALID-REC-SW.
+032900     PERFORM UNTIL WS-VALID-RECORD
+032910         MOVE SPACE TO WS-NUM-ENTRY
+033000         DISPLAY "Please type in a number (Num1)"
+033100         ACCEPT WS-NUM-ENTRY
+033110         COMPUTE WS-NUM-ENTRY-RESULT =
+033120             FUNCTION TEST-NUMVAL (WS-NUM-ENTRY)
+033200         IF WS-NUM-ENTRY-RESULT NOT = 0
+033300             DISPLAY "** Num1 must be numeric - re-enter Num1 **"
+033400         ELSE
+033410             MOVE FUNCTION NUMVAL (WS-NUM-ENTRY) TO Num1
+033500             SET WS-VALID-RECORD TO TRUE
+033600         END-IF
+033700     END-PERFORM.
+033800 5100-EXIT.
+033900     EXIT.
+034000 5200-ACCEPT-NUM2.
+034100     MOVE "N" TO WS-VALID-REC-SW.
+034200     PERFORM UNTIL WS-VALID-RECORD
+034210         MOVE SPACE TO WS-NUM-ENTRY
+034300         DISPLAY "Please type in a number (Num2)"
+034400         ACCEPT WS-NUM-ENTRY
+034410         COMPUTE WS-NUM-ENTRY-RESULT =
+034420             FUNCTION TEST-NUMVAL (WS-NUM-ENTRY)
+034500         IF WS-NUM-ENTRY-RESULT NOT = 0
+034600             DISPLAY "** Num2 must be numeric - re-enter Num2 **"
+034700         ELSE
+034710             MOVE FUNCTION NUMVAL (WS-NUM-ENTRY) TO Num2
+034800             SET WS-VALID-RECORD TO TRUE
+034900         END-IF
+035000     END-PERFORM.
+035100 5200-EXIT.
+035200     EXIT.
+035300*-----------------------------------------------------------*
+035400* 9000-TERMINATE - CLOSE WHATEVER FILES THIS RUN OPENED.    *
+035500*-----------------------------------------------------------*
+035600 9000-TERMINATE.
+035700     IF WS-TRANS-IN-PRESENT
+035800         CLOSE TRANS-IN
+035900         CLOSE TRANS-OUT
+036000         CLOSE REJECT-RPT
+036200         CLOSE RESTART-FILE
+036300         CLOSE EXPORT-FILE
+036400     END-IF.
+036450     CLOSE AUDIT-LOG.
+036500 9000-EXIT.
+036600     EXIT.
