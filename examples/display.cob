@@ -1,17 +1,90 @@
-      * Using DISPALY in various ways
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DSPLY.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       PROCEDURE DIVISION.
-           DISPLAY "Hello World!".
-           DISPLAY "More text".
-           DISPLAY "Row 1 "
-                   "Row 2".
-           DISPLAY "comma " , "separated".
-           DISPLAY "comma ", " and "   "space"
-                    " separated".
-           DISPLAY "show a decimal " 42 " number".
-      *     DISPLAY "show a floating point " 23.19 " number".
-
-           STOP RUN.
+000100* Using a real print file in various ways
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. DSPLY.
+000400 AUTHOR. D. OKONKWO.
+000500 INSTALLATION. ACME WIDGET CO - BATCH OPERATIONS.
+000600 DATE-WRITTEN. 01/01/2026.
+000700 DATE-COMPILED.
+000800******************************************************************
+000900*    MODIFICATION HISTORY
+001000*    DATE       INIT  DESCRIPTION
+001100*    01/01/2026 DCO   ORIGINAL PROGRAM - A GRAB BAG OF DISPLAY
+001200*                     STATEMENTS TO SHOW HOW DISPLAY WORKS.
+001300*    01/08/2026 DCO   REPLACED THE AD HOC DISPLAY STATEMENTS
+001400*                     WITH CALLS TO THE SHARED PRINTMGR
+001500*                     PRINT-MANAGEMENT SUBPROGRAM SO THIS
+001600*                     PRODUCES A PAGINATED, HEADERED REPORT
+001700*                     INSTEAD OF SCROLLING THE CONSOLE.
+001800******************************************************************
+001900 ENVIRONMENT DIVISION.
+002000 CONFIGURATION SECTION.
+002100 SOURCE-COMPUTER. ACME-SYSTEM.
+002200 OBJECT-COMPUTER. ACME-SYSTEM.
+002300 DATA DIVISION.
+002400 WORKING-STORAGE SECTION.
+002500 COPY "rundate.cpy".
+002600 01  WS-PRINT-FUNCTION           PIC X(04).
+002700 01  WS-PRINT-FILENAME           PIC X(20)  VALUE "PRINTOUT".
+002800 01  WS-PRINT-LINE               PIC X(132).
+002900 01  WS-RETURN-CODE              PIC 9(02).
+002950 01  WS-PROGRAM-RC               PIC 9(02)  COMP  VALUE ZERO.
+003000 01  WS-NUM-EDIT                 PIC ZZZ9.
+003100 PROCEDURE DIVISION.
+003200 0000-MAINLINE.
+003300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003400     PERFORM 2000-PRODUCE-REPORT THRU 2000-EXIT.
+003500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003600     STOP RUN WS-PROGRAM-RC.
+003700 1000-INITIALIZE.
+003800     ACCEPT CR-RUN-DATE-YMD FROM DATE YYYYMMDD.
+003900     MOVE "INIT" TO WS-PRINT-FUNCTION.
+004000     CALL "PRINTMGR" USING WS-PRINT-FUNCTION WS-PRINT-FILENAME
+004100         WS-PRINT-LINE CR-RUN-DATE-YMD WS-RETURN-CODE.
+004150     IF WS-RETURN-CODE NOT = ZERO
+004160         MOVE 16 TO WS-PROGRAM-RC
+004170     END-IF.
+004200 1000-EXIT.
+004300     EXIT.
+004400*-----------------------------------------------------------*
+004500* 2000-PRODUCE-REPORT - THE SAME HANDFUL OF SAMPLE LINES    *
+004600* THE ORIGINAL PROGRAM SENT TO DISPLAY, NOW SENT TO THE     *
+004700* PRINT FILE THROUGH PRINTMGR.                              *
+004800*-----------------------------------------------------------*
+004900 2000-PRODUCE-REPORT.
+005000     MOVE "Hello World!" TO WS-PRINT-LINE.
+005100     PERFORM 8000-PRINT-LINE THRU 8000-EXIT.
+005200     MOVE "More text" TO WS-PRINT-LINE.
+005300     PERFORM 8000-PRINT-LINE THRU 8000-EXIT.
+005400     MOVE "Row 1 Row 2" TO WS-PRINT-LINE.
+005500     PERFORM 8000-PRINT-LINE THRU 8000-EXIT.
+005600     MOVE "comma separated" TO WS-PRINT-LINE.
+005700     PERFORM 8000-PRINT-LINE THRU 8000-EXIT.
+005800     MOVE "comma  and space separated" TO WS-PRINT-LINE.
+005900     PERFORM 8000-PRINT-LINE THRU 8000-EXIT.
+006000     MOVE 42 TO WS-NUM-EDIT.
+006100     STRING "show a decimal " DELIMITED BY SIZE
+006200             WS-NUM-EDIT DELIMITED BY SIZE
+006300             " number" DELIMITED BY SIZE
+006400             INTO WS-PRINT-LINE.
+006500     PERFORM 8000-PRINT-LINE THRU 8000-EXIT.
+006600 2000-EXIT.
+006700     EXIT.
+006800*-----------------------------------------------------------*
+006900* 8000-PRINT-LINE - HAND ONE LINE OF TEXT TO PRINTMGR.      *
+007000*-----------------------------------------------------------*
+007100 8000-PRINT-LINE.
+007200     MOVE "PRNT" TO WS-PRINT-FUNCTION.
+007300     CALL "PRINTMGR" USING WS-PRINT-FUNCTION WS-PRINT-FILENAME
+007400         WS-PRINT-LINE CR-RUN-DATE-YMD WS-RETURN-CODE.
+007500     MOVE SPACE TO WS-PRINT-LINE.
+007600 8000-EXIT.
+007700     EXIT.
+007800*-----------------------------------------------------------*
+007900* 9000-TERMINATE                                            *
+008000*-----------------------------------------------------------*
+009000 9000-TERMINATE.
+009100     MOVE "TERM" TO WS-PRINT-FUNCTION.
+009200     CALL "PRINTMGR" USING WS-PRINT-FUNCTION WS-PRINT-FILENAME
+009300         WS-PRINT-LINE CR-RUN-DATE-YMD WS-RETURN-CODE.
+009400 9000-EXIT.
+009500     EXIT.
