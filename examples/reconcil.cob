@@ -0,0 +1,120 @@
+000100* Standalone control-total reconciliation for the ADDING batch run
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. RECONCIL.
+000400 AUTHOR. D. OKONKWO.
+000500 INSTALLATION. ACME WIDGET CO - BATCH OPERATIONS.
+000600 DATE-WRITTEN. 01/06/2026.
+000700 DATE-COMPILED.
+000800******************************************************************
+000900*    MODIFICATION HISTORY
+001000*    DATE       INIT  DESCRIPTION
+001100*    01/06/2026 DCO   ORIGINAL PROGRAM.  INDEPENDENTLY RECOMPUTES
+001200*                     THE RECORD COUNT AND RESULT SUM FROM THE
+001300*                     TRANS-OUT DETAIL RECORDS AND COMPARES THEM
+001400*                     TO THE TRAILER RECORD ADDING WROTE.  A
+001500*                     RESULT OVERFLOW IN ADDING'S OWN COMPUTE IS
+001600*                     TRAPPED THERE (ON SIZE ERROR REJECTS THE
+001610*                     RECORD BEFORE IT EVER REACHES TRANS-OUT);
+001620*                     THIS STEP'S JOB IS THE SECOND LINE OF
+001630*                     DEFENSE -- CATCHING TRANS-OUT BEING
+001640*                     TRUNCATED, MISCOPIED, OR OTHERWISE
+001650*                     DISAGREEING WITH WHAT ADDING ACTUALLY
+001660*                     PROCESSED, AFTER THE FACT.
+001670*    01/20/2026 DCO   WIDENED WS-TRAILER-SUM TO S9(09)V99 TO
+001680*                     MATCH THE WIDENED TT-RESULT-SUM FIELD.
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER. ACME-SYSTEM.
+002100 OBJECT-COMPUTER. ACME-SYSTEM.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT TRANS-OUT ASSIGN TO "TRANSOUT"
+002500         ORGANIZATION IS LINE SEQUENTIAL
+002600         FILE STATUS IS WS-TO-STATUS.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  TRANS-OUT.
+003000 01  TO-FILE-RECORD               PIC X(48).
+003100 WORKING-STORAGE SECTION.
+003200 COPY "transout.cpy".
+003300 01  WS-TO-STATUS                PIC X(02)  VALUE "00".
+003400 01  WS-EOF-SW                   PIC X(01)  VALUE "N".
+003500     88  WS-EOF                              VALUE "Y".
+003600 01  WS-COMPUTED-COUNT           PIC 9(07)  COMP  VALUE ZERO.
+003700 01  WS-COMPUTED-SUM             PIC S9(09)V99 VALUE ZERO.
+003800 01  WS-TRAILER-COUNT            PIC S9(09) VALUE ZERO.
+003900 01  WS-TRAILER-SUM              PIC S9(09)V99 VALUE ZERO.
+004000 01  WS-TRAILER-SEEN-SW          PIC X(01)  VALUE "N".
+004100     88  WS-TRAILER-SEEN                      VALUE "Y".
+004200 01  WS-RETURN-CODE              PIC 9(02)  COMP  VALUE ZERO.
+004300 PROCEDURE DIVISION.
+004400 0000-MAINLINE.
+004500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004600     PERFORM 2000-RECONCILE THRU 2000-EXIT.
+004700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+004800     STOP RUN WS-RETURN-CODE.
+004900 1000-INITIALIZE.
+005000     OPEN INPUT TRANS-OUT.
+005100 1000-EXIT.
+005200     EXIT.
+005300*-----------------------------------------------------------*
+005400* 2000-RECONCILE - DRIVE TRANS-OUT TO END OF FILE, THEN     *
+005500* COMPARE THE INDEPENDENTLY COMPUTED TOTALS AGAINST THE     *
+005600* TRAILER RECORD ADDING WROTE.                              *
+005700*-----------------------------------------------------------*
+005800 2000-RECONCILE.
+005900     PERFORM 2100-READ-TRANS-OUT THRU 2100-EXIT.
+006000     PERFORM 2200-PROCESS-ONE-RECORD THRU 2200-EXIT
+006100         UNTIL WS-EOF.
+006200     PERFORM 2900-COMPARE-TOTALS THRU 2900-EXIT.
+006300 2000-EXIT.
+006400     EXIT.
+006500 2100-READ-TRANS-OUT.
+006600     READ TRANS-OUT INTO TO-TRANS-RECORD
+006700         AT END SET WS-EOF TO TRUE
+006800     END-READ.
+006900 2100-EXIT.
+007000     EXIT.
+007100 2200-PROCESS-ONE-RECORD.
+007200     IF TO-TYPE-DETAIL
+007300         ADD 1 TO WS-COMPUTED-COUNT
+007400         ADD TO-RESULT TO WS-COMPUTED-SUM
+007500     ELSE
+007600         IF TO-TYPE-TRAILER
+007700             MOVE TT-RECORD-COUNT TO WS-TRAILER-COUNT
+007800             MOVE TT-RESULT-SUM TO WS-TRAILER-SUM
+007900             SET WS-TRAILER-SEEN TO TRUE
+008000         END-IF
+008100     END-IF.
+008200     PERFORM 2100-READ-TRANS-OUT THRU 2100-EXIT.
+008300 2200-EXIT.
+008400     EXIT.
+008500 2900-COMPARE-TOTALS.
+008600     DISPLAY "RECONCIL: computed count=" WS-COMPUTED-COUNT
+008700             " sum=" WS-COMPUTED-SUM.
+008800     DISPLAY "RECONCIL: trailer  count=" WS-TRAILER-COUNT
+008900             " sum=" WS-TRAILER-SUM.
+009000     IF NOT WS-TRAILER-SEEN
+009100         DISPLAY "** RECONCILIATION FAILED - NO TRAILER RECORD "
+009200                 "ON TRANS-OUT **"
+009300         MOVE 16 TO WS-RETURN-CODE
+009400     ELSE
+009500         IF WS-COMPUTED-COUNT = WS-TRAILER-COUNT
+009600                 AND WS-COMPUTED-SUM = WS-TRAILER-SUM
+009700             DISPLAY "RECONCILIATION OK"
+009800         ELSE
+009900             DISPLAY "** RECONCILIATION FAILED - TRANS-OUT "
+010000                     "TOTALS DO NOT AGREE WITH THE TRAILER **"
+010100             MOVE 16 TO WS-RETURN-CODE
+010200         END-IF
+010300     END-IF.
+010400 2900-EXIT.
+010500     EXIT.
+010600*-----------------------------------------------------------*
+010700* 9000-TERMINATE                                            *
+010800*-----------------------------------------------------------*
+010900 9000-TERMINATE.
+011000     CLOSE TRANS-OUT.
+011100 9000-EXIT.
+011200     EXIT.
