@@ -0,0 +1,109 @@
+000100* Shared print-management utility
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. PRINTMGR.
+000400 AUTHOR. D. OKONKWO.
+000500 INSTALLATION. ACME WIDGET CO - BATCH OPERATIONS.
+000600 DATE-WRITTEN. 01/08/2026.
+000700 DATE-COMPILED.
+000800******************************************************************
+000900*    MODIFICATION HISTORY
+001000*    DATE       INIT  DESCRIPTION
+001100*    01/08/2026 DCO   ORIGINAL PROGRAM.  PAGINATED, HEADERED
+001200*                     PRINT-LINE SUBSYSTEM CALLED BY ANY
+001300*                     PROGRAM THAT NEEDS A REAL PRINT FILE
+001400*                     INSTEAD OF ROLLING ITS OWN DISPLAY
+001500*                     FORMATTING (SEE DSPLY).
+001600******************************************************************
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. ACME-SYSTEM.
+002000 OBJECT-COMPUTER. ACME-SYSTEM.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT PRINT-FILE ASSIGN TO WS-ASSIGN-NAME
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-PF-STATUS.
+002600 DATA DIVISION.
+002700 FILE SECTION.
+002800 FD  PRINT-FILE.
+002900 01  PF-FILE-RECORD              PIC X(132).
+003000 WORKING-STORAGE SECTION.
+003100 COPY "prntline.cpy".
+003200 01  WS-ASSIGN-NAME               PIC X(20).
+003300 01  WS-PF-STATUS                 PIC X(02)  VALUE "00".
+003400 LINKAGE SECTION.
+003500 01  LK-FUNCTION                  PIC X(04).
+003600     88  LK-FUNC-INIT                        VALUE "INIT".
+003700     88  LK-FUNC-PRINT                        VALUE "PRNT".
+003800     88  LK-FUNC-TERM                         VALUE "TERM".
+003900 01  LK-FILENAME                  PIC X(20).
+004000 01  LK-PRINT-LINE                PIC X(132).
+004100 01  LK-REPORT-DATE                PIC 9(08).
+004200 01  LK-RETURN-CODE                PIC 9(02).
+004300 PROCEDURE DIVISION USING LK-FUNCTION LK-FILENAME LK-PRINT-LINE
+004400         LK-REPORT-DATE LK-RETURN-CODE.
+004500 0000-MAINLINE.
+004600     MOVE ZERO TO LK-RETURN-CODE.
+004700     EVALUATE TRUE
+004800         WHEN LK-FUNC-INIT
+004900             PERFORM 1000-INIT-PRINT THRU 1000-EXIT
+005000         WHEN LK-FUNC-PRINT
+005100             PERFORM 2000-PRINT-ONE-LINE THRU 2000-EXIT
+005200         WHEN LK-FUNC-TERM
+005300             PERFORM 3000-TERM-PRINT THRU 3000-EXIT
+005400         WHEN OTHER
+005500             MOVE 99 TO LK-RETURN-CODE
+005600     END-EVALUATE.
+005700     GOBACK.
+005800*-----------------------------------------------------------*
+005900* 1000-INIT-PRINT - OPEN THE CALLER'S PRINT FILE AND RESET  *
+006000* THE PAGE/LINE CONTROLS FOR A NEW REPORT.                  *
+006100*-----------------------------------------------------------*
+006200 1000-INIT-PRINT.
+006300     MOVE LK-FILENAME TO WS-ASSIGN-NAME.
+006400     OPEN OUTPUT PRINT-FILE.
+006500     IF WS-PF-STATUS NOT = "00"
+006600         MOVE 90 TO LK-RETURN-CODE
+006700     ELSE
+006800         MOVE LK-REPORT-DATE TO PR-REPORT-DATE
+006900         MOVE ZERO TO PR-PAGE-NO PR-LINE-COUNT
+007000         MOVE "Y" TO PR-FIRST-TIME-SW
+007100     END-IF.
+007200 1000-EXIT.
+007300     EXIT.
+007400*-----------------------------------------------------------*
+007500* 2000-PRINT-ONE-LINE - HEADER A NEW PAGE WHEN NEEDED, THEN *
+007600* WRITE THE CALLER'S LINE.                                  *
+007700*-----------------------------------------------------------*
+007800 2000-PRINT-ONE-LINE.
+007900     IF PR-FIRST-TIME OR PR-LINE-COUNT >= PR-LINES-PER-PAGE
+008000         PERFORM 2100-WRITE-HEADERS THRU 2100-EXIT
+008100     END-IF.
+008200     MOVE LK-PRINT-LINE TO PR-PRINT-LINE.
+008300     WRITE PF-FILE-RECORD FROM PR-PRINT-LINE.
+008400     ADD 1 TO PR-LINE-COUNT.
+008500 2000-EXIT.
+008600     EXIT.
+008700 2100-WRITE-HEADERS.
+008800     IF NOT PR-FIRST-TIME
+008900         MOVE SPACE TO PF-FILE-RECORD
+009000         WRITE PF-FILE-RECORD
+009100     END-IF.
+009200     ADD 1 TO PR-PAGE-NO.
+009300     MOVE PR-PAGE-NO TO PR-HDG-PAGE-NO.
+009400     MOVE PR-REPORT-DATE TO PR-HDG-RUN-DATE.
+009500     WRITE PF-FILE-RECORD FROM PR-HEADING-1.
+009600     WRITE PF-FILE-RECORD FROM PR-HEADING-2.
+009700     MOVE SPACE TO PF-FILE-RECORD.
+009800     WRITE PF-FILE-RECORD.
+009900     MOVE ZERO TO PR-LINE-COUNT.
+010000     MOVE "N" TO PR-FIRST-TIME-SW.
+010100 2100-EXIT.
+010200     EXIT.
+010300*-----------------------------------------------------------*
+010400* 3000-TERM-PRINT - CLOSE THE CALLER'S PRINT FILE.          *
+010500*-----------------------------------------------------------*
+010600 3000-TERM-PRINT.
+010700     CLOSE PRINT-FILE.
+010800 3000-EXIT.
+010900     EXIT.
