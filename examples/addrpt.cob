@@ -0,0 +1,175 @@
+000100* Daily/monthly summary report off the ADDING audit history
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. ADDRPT.
+000400 AUTHOR. D. OKONKWO.
+000500 INSTALLATION. ACME WIDGET CO - BATCH OPERATIONS.
+000600 DATE-WRITTEN. 01/15/2026.
+000700 DATE-COMPILED.
+000800******************************************************************
+000900*    MODIFICATION HISTORY
+001000*    DATE       INIT  DESCRIPTION
+001100*    01/15/2026 DCO   ORIGINAL PROGRAM.  SORTS THE ADDING
+001200*                     AUDIT-LOG BY RUN DATE AND PRINTS A DAILY
+001300*                     COUNT/SUM SUMMARY WITH A MONTH-TO-DATE
+001400*                     ROLLUP, SO MONTH-END NO LONGER HAS TO BE
+001500*                     HAND-TALLIED OFF THE CONSOLE.
+001600******************************************************************
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. ACME-SYSTEM.
+002000 OBJECT-COMPUTER. ACME-SYSTEM.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+002400         ORGANIZATION IS LINE SEQUENTIAL.
+002500     SELECT SORT-WORK ASSIGN TO "SRTWORK1".
+002600     SELECT SORTED-LOG ASSIGN TO "AUDITSRT"
+002700         ORGANIZATION IS LINE SEQUENTIAL.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  AUDIT-LOG.
+003100 01  AL-FILE-RECORD               PIC X(71).
+003200 SD  SORT-WORK.
+003300 01  SD-SORT-RECORD.
+003400     05  SD-OPERATOR-ID           PIC X(08).
+003500     05  SD-RUN-DATE              PIC 9(08).
+003600     05  SD-RUN-TIME              PIC 9(08).
+003700     05  SD-NUM1                  PIC S9(7)V99.
+003800     05  SD-NUM2                  PIC S9(7)V99.
+003900     05  SD-RESULT                PIC S9(7)V99.
+004000     05  FILLER                    PIC X(20).
+004100 FD  SORTED-LOG.
+004200 01  SL-FILE-RECORD               PIC X(71).
+004300 WORKING-STORAGE SECTION.
+004400 COPY "rundate.cpy".
+004500 COPY "auditrec.cpy".
+004600 01  WS-PRINT-FUNCTION           PIC X(04).
+004700 01  WS-PRINT-FILENAME           PIC X(20)  VALUE "ADDSUMRY".
+004800 01  WS-PRINT-LINE               PIC X(132).
+004900 01  WS-PM-RETURN-CODE           PIC 9(02).
+005000 01  WS-EOF-SW                   PIC X(01)  VALUE "N".
+005100     88  WS-EOF                              VALUE "Y".
+005200 01  WS-FIRST-REC-SW             PIC X(01)  VALUE "Y".
+005300     88  WS-FIRST-RECORD                      VALUE "Y".
+005400 01  WS-PREV-DATE                PIC 9(08)  VALUE ZERO.
+005500 01  WS-PREV-YYYYMM              PIC 9(06)  VALUE ZERO.
+005600 01  WS-CUR-YYYYMM               PIC 9(06)  VALUE ZERO.
+005700 01  WS-DAILY-COUNT              PIC 9(07)  COMP  VALUE ZERO.
+005800 01  WS-DAILY-SUM                PIC S9(09)V99 VALUE ZERO.
+005900 01  WS-MONTH-COUNT              PIC 9(07)  COMP  VALUE ZERO.
+006000 01  WS-MONTH-SUM                PIC S9(09)V99 VALUE ZERO.
+006100 01  WS-COUNT-EDIT               PIC ZZZZZZ9.
+006200 01  WS-SUM-EDIT                 PIC -ZZZZZZZZ9.99.
+006300 PROCEDURE DIVISION.
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006600     PERFORM 2000-PRODUCE-REPORT THRU 2000-EXIT.
+006700     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+006800     STOP RUN.
+006900 1000-INITIALIZE.
+007000     ACCEPT CR-RUN-DATE-YMD FROM DATE YYYYMMDD.
+007100     MOVE "INIT" TO WS-PRINT-FUNCTION.
+007200     CALL "PRINTMGR" USING WS-PRINT-FUNCTION WS-PRINT-FILENAME
+007300         WS-PRINT-LINE CR-RUN-DATE-YMD WS-PM-RETURN-CODE.
+007400 1000-EXIT.
+007500     EXIT.
+007600*-----------------------------------------------------------*
+007700* 2000-PRODUCE-REPORT - SORT THE AUDIT HISTORY BY RUN DATE   *
+007800* AND DRIVE IT TO END OF FILE, BREAKING ON DAY AND MONTH.    *
+007900*-----------------------------------------------------------*
+008000 2000-PRODUCE-REPORT.
+008100     SORT SORT-WORK ON ASCENDING KEY SD-RUN-DATE
+008200         USING AUDIT-LOG
+008300         GIVING SORTED-LOG.
+008400     OPEN INPUT SORTED-LOG.
+008500     PERFORM 2100-READ-SORTED THRU 2100-EXIT.
+008600     PERFORM 2200-PROCESS-ONE-RECORD THRU 2200-EXIT
+008700         UNTIL WS-EOF.
+008800     IF NOT WS-FIRST-RECORD
+008900         PERFORM 2800-PRINT-DAILY-BREAK THRU 2800-EXIT
+009000         PERFORM 2900-PRINT-MONTH-BREAK THRU 2900-EXIT
+009100     END-IF.
+009200     CLOSE SORTED-LOG.
+009300 2000-EXIT.
+009400     EXIT.
+009500 2100-READ-SORTED.
+009600     READ SORTED-LOG INTO AL-AUDIT-RECORD
+009700         AT END SET WS-EOF TO TRUE
+009800     END-READ.
+009900 2100-EXIT.
+010000     EXIT.
+010100 2200-PROCESS-ONE-RECORD.
+010200     COMPUTE WS-CUR-YYYYMM = AL-RUN-DATE / 100.
+010300     IF WS-FIRST-RECORD
+010400         MOVE AL-RUN-DATE TO WS-PREV-DATE
+010500         MOVE WS-CUR-YYYYMM TO WS-PREV-YYYYMM
+010600         MOVE "N" TO WS-FIRST-REC-SW
+010700     END-IF.
+010800     IF AL-RUN-DATE NOT = WS-PREV-DATE
+010900         PERFORM 2800-PRINT-DAILY-BREAK THRU 2800-EXIT
+011000         MOVE AL-RUN-DATE TO WS-PREV-DATE
+011100     END-IF.
+011200     IF WS-CUR-YYYYMM NOT = WS-PREV-YYYYMM
+011300         PERFORM 2900-PRINT-MONTH-BREAK THRU 2900-EXIT
+011400         MOVE WS-CUR-YYYYMM TO WS-PREV-YYYYMM
+011500     END-IF.
+011600     ADD 1 TO WS-DAILY-COUNT.
+011700     ADD AL-RESULT TO WS-DAILY-SUM.
+011800     ADD 1 TO WS-MONTH-COUNT.
+011900     ADD AL-RESULT TO WS-MONTH-SUM.
+012000     PERFORM 2100-READ-SORTED THRU 2100-EXIT.
+012100 2200-EXIT.
+012200     EXIT.
+012300*-----------------------------------------------------------*
+012400* 2800-PRINT-DAILY-BREAK                                    *
+012500*-----------------------------------------------------------*
+012600 2800-PRINT-DAILY-BREAK.
+012700     MOVE WS-DAILY-COUNT TO WS-COUNT-EDIT.
+012800     MOVE WS-DAILY-SUM TO WS-SUM-EDIT.
+012900     STRING "DAILY  " DELIMITED BY SIZE
+013000             WS-PREV-DATE DELIMITED BY SIZE
+013100             "  COUNT=" DELIMITED BY SIZE
+013200             WS-COUNT-EDIT DELIMITED BY SIZE
+013300             "  SUM=" DELIMITED BY SIZE
+013400             WS-SUM-EDIT DELIMITED BY SIZE
+013500             INTO WS-PRINT-LINE.
+013600     PERFORM 8000-PRINT-LINE THRU 8000-EXIT.
+013700     MOVE ZERO TO WS-DAILY-COUNT WS-DAILY-SUM.
+013800 2800-EXIT.
+013900     EXIT.
+014000*-----------------------------------------------------------*
+014100* 2900-PRINT-MONTH-BREAK                                    *
+014200*-----------------------------------------------------------*
+014300 2900-PRINT-MONTH-BREAK.
+014400     MOVE WS-MONTH-COUNT TO WS-COUNT-EDIT.
+014500     MOVE WS-MONTH-SUM TO WS-SUM-EDIT.
+014600     STRING "MONTH  " DELIMITED BY SIZE
+014700             WS-PREV-YYYYMM DELIMITED BY SIZE
+014800             "  COUNT=" DELIMITED BY SIZE
+014900             WS-COUNT-EDIT DELIMITED BY SIZE
+015000             "  SUM=" DELIMITED BY SIZE
+015100             WS-SUM-EDIT DELIMITED BY SIZE
+015200             INTO WS-PRINT-LINE.
+015300     PERFORM 8000-PRINT-LINE THRU 8000-EXIT.
+015400     MOVE ZERO TO WS-MONTH-COUNT WS-MONTH-SUM.
+015500 2900-EXIT.
+015600     EXIT.
+015700*-----------------------------------------------------------*
+015800* 8000-PRINT-LINE - HAND ONE LINE OF TEXT TO PRINTMGR.      *
+015900*-----------------------------------------------------------*
+016000 8000-PRINT-LINE.
+016100     MOVE "PRNT" TO WS-PRINT-FUNCTION.
+016200     CALL "PRINTMGR" USING WS-PRINT-FUNCTION WS-PRINT-FILENAME
+016300         WS-PRINT-LINE CR-RUN-DATE-YMD WS-PM-RETURN-CODE.
+016400     MOVE SPACE TO WS-PRINT-LINE.
+016500 8000-EXIT.
+016600     EXIT.
+016700*-----------------------------------------------------------*
+016800* 9000-TERMINATE                                            *
+016900*-----------------------------------------------------------*
+017000 9000-TERMINATE.
+017100     MOVE "TERM" TO WS-PRINT-FUNCTION.
+017200     CALL "PRINTMGR" USING WS-PRINT-FUNCTION WS-PRINT-FILENAME
+017300         WS-PRINT-LINE CR-RUN-DATE-YMD WS-PM-RETURN-CODE.
+017400 9000-EXIT.
+017500     EXIT.
