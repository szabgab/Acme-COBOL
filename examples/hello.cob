@@ -1,12 +1,326 @@
-      * Hello with input string
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. hello.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-       01 Name     PIC X(5).
-       PROCEDURE DIVISION.
-       DISPLAY "Please type in your name".
-       ACCEPT Name.
-       DISPLAY "Hello ", Name, " how are you?".
-       STOP RUN.
+000100* Hello with input string
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. hello.
+000400 AUTHOR. D. OKONKWO.
+000500 INSTALLATION. ACME WIDGET CO - CUSTOMER SERVICES.
+000600 DATE-WRITTEN. 01/01/2026.
+000700 DATE-COMPILED.
+000800******************************************************************
+000900*    MODIFICATION HISTORY
+001000*    DATE       INIT  DESCRIPTION
+001100*    01/01/2026 DCO   ORIGINAL PROGRAM - ACCEPT A NAME AND
+001200*                     DISPLAY A GREETING.
+001300*    01/10/2026 DCO   NAME IS NOW CARRIED ON THE CUSTOMER-MASTER
+001400*                     RECORD (30 BYTES) INSTEAD OF A 5-BYTE
+001500*                     WORKING-STORAGE FIELD, AND IS LOOKED UP
+001600*                     BY CUSTOMER ID RATHER THAN TYPED IN.
+001700*    01/11/2026 DCO   GREW HELLO INTO A MENU-DRIVEN CUSTOMER
+001800*                     MAINTENANCE FUNCTION (ADD/CHANGE/INQUIRE/
+001900*                     DELETE) AROUND THAT LOOKUP.
+002000*    01/12/2026 DCO   ADDED OPERATOR SIGN-ON AND SECURITY-
+002100*                     EXCEPTION LOGGING AHEAD OF THE MENU.
+002200*    01/14/2026 DCO   ADDED THE FIELD-LEVEL RETRY LOOP ON
+002300*                     CUSTOMER ID AND NAME ENTRY.
+002350*    01/21/2026 DCO   A DELETED CUSTOMER IS NOW TREATED AS NOT
+002360*                     ON FILE BY CHANGE/INQUIRE/DELETE, AND ITS
+002370*                     ID CAN BE REUSED BY ADD -- DELETE WAS
+002380*                     SETTING CM-STATUS-DELETED BUT NOTHING
+002390*                     EVER TESTED IT.
+002400******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER. ACME-SYSTEM.
+002800 OBJECT-COMPUTER. ACME-SYSTEM.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAS"
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS DYNAMIC
+003400         RECORD KEY IS CM-CUST-ID
+003500         FILE STATUS IS WS-CM-STATUS.
+003600     SELECT OPERATOR-SECURITY ASSIGN TO "OPERSEC"
+003700         ORGANIZATION IS INDEXED
+003800         ACCESS MODE IS DYNAMIC
+003900         RECORD KEY IS OS-OPER-ID
+004000         FILE STATUS IS WS-OS-STATUS.
+004100     SELECT SECURITY-EXCEPTIONS ASSIGN TO "SECEXCPT"
+004200         ORGANIZATION IS LINE SEQUENTIAL
+004300         FILE STATUS IS WS-SX-STATUS.
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  CUSTOMER-MASTER.
+004700 COPY "custmas.cpy".
+004800 FD  OPERATOR-SECURITY.
+004900 COPY "opersec.cpy".
+005000 FD  SECURITY-EXCEPTIONS.
+005100 01  SX-FILE-RECORD              PIC X(60).
+005200 WORKING-STORAGE SECTION.
+005300 COPY "rundate.cpy".
+005600 01  SX-EXCEPTION-LINE.
+005700     05  SX-RUN-DATE             PIC 9(08).
+005800     05  FILLER                   PIC X(01)  VALUE SPACE.
+005900     05  SX-RUN-TIME             PIC 9(08).
+006000     05  FILLER                   PIC X(01)  VALUE SPACE.
+006100     05  SX-OPER-ID              PIC X(08).
+006200     05  FILLER                   PIC X(01)  VALUE SPACE.
+006300     05  SX-REASON               PIC X(33).
+006400 01  WS-FILE-STATUSES.
+006500     05  WS-CM-STATUS            PIC X(02)  VALUE "00".
+006600         88  WS-CM-OK                       VALUE "00".
+006700         88  WS-CM-NOT-FOUND                VALUE "23".
+006800         88  WS-CM-DUPLICATE                VALUE "22".
+006900     05  WS-OS-STATUS            PIC X(02)  VALUE "00".
+007000         88  WS-OS-OK                       VALUE "00".
+007100         88  WS-OS-NOT-FOUND                VALUE "23".
+007200     05  WS-SX-STATUS            PIC X(02)  VALUE "00".
+007300 01  WS-SWITCHES.
+007400     05  WS-SIGNED-ON-SW         PIC X(01)  VALUE "N".
+007500         88  WS-SIGNED-ON                   VALUE "Y".
+007600     05  WS-QUIT-SW              PIC X(01)  VALUE "N".
+007700         88  WS-QUIT-REQUESTED               VALUE "Y".
+007800     05  WS-VALID-FIELD-SW       PIC X(01)  VALUE "Y".
+007900         88  WS-VALID-FIELD                  VALUE "Y".
+008000 01  WS-LOGIN-TRIES              PIC 9(01)  COMP  VALUE ZERO.
+008100 01  WS-MENU-CHOICE              PIC X(01).
+008200 01  WS-OPER-ID-ENTRY            PIC X(08).
+008300 01  WS-OPER-PASSWORD-ENTRY      PIC X(08).
+008400 01  WS-CUST-ID-ENTRY            PIC X(06).
+008500 01  WS-NAME-ENTRY               PIC X(50).
+008550 01  WS-RETURN-CODE              PIC 9(02)  COMP  VALUE ZERO.
+008600 PROCEDURE DIVISION.
+008700 0000-MAINLINE.
+008800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008900     PERFORM 2000-SIGN-ON THRU 2000-EXIT.
+009000     IF WS-SIGNED-ON
+009100         PERFORM 3000-MAIN-MENU THRU 3000-EXIT
+009200             UNTIL WS-QUIT-REQUESTED
+009300     ELSE
+009310         MOVE 16 TO WS-RETURN-CODE
+009400     END-IF.
+009410     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009420     STOP RUN WS-RETURN-CODE.
+009600 1000-INITIALIZE.
+009700     ACCEPT CR-RUN-DATE-YMD FROM DATE YYYYMMDD.
+009800     ACCEPT CR-RUN-TIME FROM TIME.
+009900     OPEN I-O CUSTOMER-MASTER.
+010000     IF NOT WS-CM-OK
+010100         OPEN OUTPUT CUSTOMER-MASTER
+010200         CLOSE CUSTOMER-MASTER
+010300         OPEN I-O CUSTOMER-MASTER
+010400     END-IF.
+010500     OPEN INPUT OPERATOR-SECURITY.
+010600     OPEN EXTEND SECURITY-EXCEPTIONS.
+010700     IF WS-SX-STATUS = "05" OR WS-SX-STATUS = "35"
+010800         OPEN OUTPUT SECURITY-EXCEPTIONS
+010900     END-IF.
+011000 1000-EXIT.
+011100     EXIT.
+011200*-----------------------------------------------------------*
+011300* 2000-SIGN-ON - PROMPT FOR AN OPERATOR ID AND PASSWORD AND *
+011400* VALIDATE AGAINST THE OPERATOR-SECURITY FILE BEFORE ANY    *
+011500* CUSTOMER DATA IS EVER DISPLAYED.  EACH REJECTED ATTEMPT   *
+011600* IS LOGGED TO SECURITY-EXCEPTIONS.  THE OPERATOR GETS      *
+011700* THREE TRIES BEFORE THE PROGRAM REFUSES TO CONTINUE.       *
+011800*-----------------------------------------------------------*
+011900 2000-SIGN-ON.
+012000     MOVE ZERO TO WS-LOGIN-TRIES.
+012100     PERFORM UNTIL WS-SIGNED-ON OR WS-LOGIN-TRIES = 3
+012200         ADD 1 TO WS-LOGIN-TRIES
+012300         DISPLAY "Operator ID:  "
+012400         ACCEPT WS-OPER-ID-ENTRY
+012500         DISPLAY "Password:     "
+012600         ACCEPT WS-OPER-PASSWORD-ENTRY
+012700         MOVE WS-OPER-ID-ENTRY TO OS-OPER-ID
+012800         READ OPERATOR-SECURITY
+012900             INVALID KEY
+013000                 PERFORM 2100-LOG-REJECTED THRU 2100-EXIT
+013100         END-READ
+013200         IF WS-OS-OK
+013300             IF OS-OPER-PASSWORD = WS-OPER-PASSWORD-ENTRY
+013400                     AND OS-STATUS-ACTIVE
+013500                 SET WS-SIGNED-ON TO TRUE
+013600             ELSE
+013700                 PERFORM 2100-LOG-REJECTED THRU 2100-EXIT
+013800             END-IF
+013900         END-IF
+014000     END-PERFORM.
+014100     IF NOT WS-SIGNED-ON
+014200         DISPLAY "Sign-on rejected - see your supervisor."
+014300     END-IF.
+014400 2000-EXIT.
+014500     EXIT.
+014600 2100-LOG-REJECTED.
+014700     MOVE CR-RUN-DATE-YMD TO SX-RUN-DATE.
+014800     MOVE CR-RUN-TIME TO SX-RUN-TIME.
+014900     MOVE WS-OPER-ID-ENTRY TO SX-OPER-ID.
+015000     MOVE "INVALID OPERATOR ID OR PASSWORD" TO SX-REASON.
+015100     WRITE SX-FILE-RECORD FROM SX-EXCEPTION-LINE.
+015200 2100-EXIT.
+015300     EXIT.
+015400*-----------------------------------------------------------*
+015500* 3000-MAIN-MENU - CUSTOMER MAINTENANCE MENU.               *
+015600*-----------------------------------------------------------*
+015700 3000-MAIN-MENU.
+015800     DISPLAY " ".
+015900     DISPLAY "1 - Add a customer".
+016000     DISPLAY "2 - Change a customer".
+016100     DISPLAY "3 - Inquire on a customer (say hello)".
+016200     DISPLAY "4 - Delete a customer".
+016300     DISPLAY "9 - Exit".
+016400     DISPLAY "Enter your choice: "
+016500     ACCEPT WS-MENU-CHOICE.
+016600     EVALUATE WS-MENU-CHOICE
+016700         WHEN "1"
+016800             PERFORM 4000-ADD-CUSTOMER THRU 4000-EXIT
+016900         WHEN "2"
+017000             PERFORM 4100-CHANGE-CUSTOMER THRU 4100-EXIT
+017100         WHEN "3"
+017200             PERFORM 4200-INQUIRE-CUSTOMER THRU 4200-EXIT
+017300         WHEN "4"
+017400             PERFORM 4300-DELETE-CUSTOMER THRU 4300-EXIT
+017500         WHEN "9"
+017600             SET WS-QUIT-REQUESTED TO TRUE
+017700         WHEN OTHER
+017800             DISPLAY "** Invalid choice - please try again **"
+017900     END-EVALUATE.
+018000 3000-EXIT.
+018100     EXIT.
+018200*-----------------------------------------------------------*
+018300* 4000-ADD-CUSTOMER - FIELD-LEVEL RETRY LOOP ON CUSTOMER ID *
+018400* AND NAME SO A BAD KEYSTROKE COSTS A RE-ENTRY OF THAT ONE  *
+018500* FIELD, NOT A RESTART OF THE PROGRAM.                      *
+018600*-----------------------------------------------------------*
+018700 4000-ADD-CUSTOMER.
+018800     PERFORM 6100-GET-NEW-CUST-ID THRU 6100-EXIT.
+018900     PERFORM 6200-GET-CUST-NAME THRU 6200-EXIT.
+019000     MOVE WS-CUST-ID-ENTRY TO CM-CUST-ID.
+019100     MOVE WS-NAME-ENTRY(1:30) TO CM-CUST-NAME.
+019200     MOVE SPACE TO CM-CUST-ADDR-1 CM-CUST-ADDR-2
+019300         CM-CUST-CITY CM-CUST-STATE CM-CUST-ZIP.
+019400     SET CM-STATUS-ACTIVE TO TRUE.
+019500     WRITE CUSTOMER-MASTER-RECORD
+019600         INVALID KEY
+019700             PERFORM 4050-REUSE-DELETED-ID THRU 4050-EXIT
+019800     END-WRITE.
+019900 4000-EXIT.
+020000     EXIT.
+020050*-----------------------------------------------------------*
+020060* 4050-REUSE-DELETED-ID - THE ID WAS ALREADY ON FILE; IF    *
+020070* THAT RECORD IS A DELETED CUSTOMER, REUSE IT RATHER THAN   *
+020080* LEAVING THE ID PERMANENTLY UNAVAILABLE.                   *
+020090*-----------------------------------------------------------*
+020100 4050-REUSE-DELETED-ID.
+020200     READ CUSTOMER-MASTER
+020300         INVALID KEY
+020400             DISPLAY "** Customer ID already on file **"
+020500     END-READ.
+020600     IF WS-CM-OK
+020700         IF CM-STATUS-DELETED
+020800             MOVE WS-NAME-ENTRY(1:30) TO CM-CUST-NAME
+020900             MOVE SPACE TO CM-CUST-ADDR-1 CM-CUST-ADDR-2
+021000                 CM-CUST-CITY CM-CUST-STATE CM-CUST-ZIP
+021100             SET CM-STATUS-ACTIVE TO TRUE
+021200             REWRITE CUSTOMER-MASTER-RECORD
+021300         ELSE
+021400             DISPLAY "** Customer ID already on file **"
+021500         END-IF
+021600     END-IF.
+021700 4050-EXIT.
+021800     EXIT.
+021900 4100-CHANGE-CUSTOMER.
+022000     PERFORM 6000-GET-EXISTING-CUST-ID THRU 6000-EXIT.
+022100     IF WS-CM-OK
+022200         PERFORM 6200-GET-CUST-NAME THRU 6200-EXIT
+022300         MOVE WS-NAME-ENTRY(1:30) TO CM-CUST-NAME
+022400         REWRITE CUSTOMER-MASTER-RECORD
+022500     END-IF.
+022600 4100-EXIT.
+022700     EXIT.
+022800 4200-INQUIRE-CUSTOMER.
+022900     PERFORM 6000-GET-EXISTING-CUST-ID THRU 6000-EXIT.
+023000     IF WS-CM-OK
+023100         DISPLAY "Hello ", CM-CUST-NAME, " how are you?"
+023200     END-IF.
+023300 4200-EXIT.
+023400     EXIT.
+023500 4300-DELETE-CUSTOMER.
+023600     PERFORM 6000-GET-EXISTING-CUST-ID THRU 6000-EXIT.
+023700     IF WS-CM-OK
+023800         SET CM-STATUS-DELETED TO TRUE
+023900         REWRITE CUSTOMER-MASTER-RECORD
+024000     END-IF.
+024100 4300-EXIT.
+024200     EXIT.
+024300*-----------------------------------------------------------*
+024400* 6000-GET-EXISTING-CUST-ID - ACCEPT A CUSTOMER ID AND READ *
+024500* THE MASTER, REPROMPTING UNTIL THE ID IS NOT BLANK.  A     *
+024600* DELETED CUSTOMER READS BACK AS "NOT ON FILE" SO CHANGE,   *
+024700* INQUIRE AND DELETE ALL TREAT IT THE SAME AS A REAL MISS.  *
+024800*-----------------------------------------------------------*
+024900 6000-GET-EXISTING-CUST-ID.
+025000     MOVE "N" TO WS-VALID-FIELD-SW.
+025100     PERFORM UNTIL WS-VALID-FIELD
+025200         DISPLAY "Customer ID: "
+025300         ACCEPT WS-CUST-ID-ENTRY
+025400         IF WS-CUST-ID-ENTRY = SPACE
+025500             DISPLAY "** Customer ID cannot be blank **"
+025600         ELSE
+025700             SET WS-VALID-FIELD TO TRUE
+025800         END-IF
+025900     END-PERFORM.
+026000     MOVE WS-CUST-ID-ENTRY TO CM-CUST-ID.
+026100     READ CUSTOMER-MASTER
+026200         INVALID KEY
+026300             DISPLAY "** Customer not on file **"
+026400     END-READ.
+026500     IF WS-CM-OK AND CM-STATUS-DELETED
+026600         SET WS-CM-NOT-FOUND TO TRUE
+026700         DISPLAY "** Customer not on file **"
+026800     END-IF.
+026900 6000-EXIT.
+027000     EXIT.
+027100 6100-GET-NEW-CUST-ID.
+027200     MOVE "N" TO WS-VALID-FIELD-SW.
+027300     PERFORM UNTIL WS-VALID-FIELD
+027400         DISPLAY "New customer ID: "
+027500         ACCEPT WS-CUST-ID-ENTRY
+027600         IF WS-CUST-ID-ENTRY = SPACE
+027700             DISPLAY "** Customer ID cannot be blank **"
+027800         ELSE
+027900             SET WS-VALID-FIELD TO TRUE
+028000         END-IF
+028100     END-PERFORM.
+028200 6100-EXIT.
+028300     EXIT.
+028400*-----------------------------------------------------------*
+028500* 6200-GET-CUST-NAME - ACCEPT A NAME INTO A 50-BYTE STAGING *
+028600* FIELD SO WE CAN DETECT AN ENTRY TOO LONG FOR THE 30-BYTE  *
+028700* CM-CUST-NAME BEFORE IT GETS SILENTLY TRUNCATED, AND       *
+028800* REPROMPT FOR JUST THE NAME WHEN IT DOES NOT FIT.          *
+028900*-----------------------------------------------------------*
+029000 6200-GET-CUST-NAME.
+029100     MOVE "N" TO WS-VALID-FIELD-SW.
+029200     PERFORM UNTIL WS-VALID-FIELD
+029300         MOVE SPACE TO WS-NAME-ENTRY
+029400         DISPLAY "Customer name: "
+029500         ACCEPT WS-NAME-ENTRY
+029600         EVALUATE TRUE
+029700             WHEN WS-NAME-ENTRY = SPACE
+029800                 DISPLAY "** Name cannot be blank **"
+029900             WHEN WS-NAME-ENTRY(31:20) NOT = SPACE
+030000                 DISPLAY "** Name too long - 30 characters max **"
+030100             WHEN OTHER
+030200                 SET WS-VALID-FIELD TO TRUE
+030300         END-EVALUATE
+030400     END-PERFORM.
+030500 6200-EXIT.
+030600     EXIT.
+030700*-----------------------------------------------------------*
+030800* 9000-TERMINATE                                            *
+030900*-----------------------------------------------------------*
+031000 9000-TERMINATE.
+031100     CLOSE CUSTOMER-MASTER.
+031200     CLOSE OPERATOR-SECURITY.
+031300     CLOSE SECURITY-EXCEPTIONS.
+031400 9000-EXIT.
+031500     EXIT.
