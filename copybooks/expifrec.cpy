@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    COPYBOOK:    EXPIFREC
+      *    AUTHOR:      D. OKONKWO
+      *    DATE-WRITTEN: 01/13/2026
+      *    DESCRIPTION: Fixed-width interface record handed to
+      *                 Finance's ledger system.  Layout is theirs --
+      *                 sign-leading-separate money fields and an
+      *                 8-byte CCYYMMDD posting date -- do not change
+      *                 it without a corresponding change on their
+      *                 side.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    01/13/2026 DCO   ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  EX-EXPORT-RECORD.
+           05  EX-REC-TYPE              PIC X(02)  VALUE "01".
+           05  EX-POSTING-DATE          PIC 9(08).
+           05  EX-NUM1-AMOUNT           PIC S9(09)V99 SIGN LEADING
+                                                        SEPARATE.
+           05  EX-NUM2-AMOUNT           PIC S9(09)V99 SIGN LEADING
+                                                        SEPARATE.
+           05  EX-RESULT-AMOUNT         PIC S9(09)V99 SIGN LEADING
+                                                        SEPARATE.
+           05  FILLER                    PIC X(10).
