@@ -0,0 +1,36 @@
+      ******************************************************************
+      *    COPYBOOK:    TRANSIN
+      *    AUTHOR:      D. OKONKWO
+      *    DATE-WRITTEN: 01/03/2026
+      *    DESCRIPTION: Input transaction record for the batch-driven
+      *                 ADDING run.  One record per amount-pair coming
+      *                 off the upstream extract.  TI-TRANS-DATE is
+      *                 the business date the item was extracted for
+      *                 and is checked against CR-RUN-DATE-YMD by the
+      *                 cutoff edit in 2100-EDIT-TRANS-DATE.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    01/03/2026 DCO   ORIGINAL COPYBOOK.
+      *    01/09/2026 DCO   CHANGED TI-NUM1/TI-NUM2 FROM PIC 9(5) TO
+      *                     SIGNED TWO-DECIMAL MONEY AMOUNTS.
+      *    01/11/2026 DCO   ADDED TI-TRANS-DATE FOR THE CUTOFF EDIT.
+      *    01/22/2026 DCO   ADDED SIGN LEADING SEPARATE TO TI-NUM1/
+      *                     TI-NUM2 -- TRANS-IN IS AN EXTERNAL EXTRACT
+      *                     (SAME AS EXPIFREC) AND REQUEST 008'S DEBIT
+      *                     ADJUSTMENTS NEED A PLAIN "-" AN UPSTREAM
+      *                     PROCESS CAN ACTUALLY WRITE; THE OLD
+      *                     OVERPUNCHED SIGN COULD ONLY BE PRODUCED BY
+      *                     ANOTHER COBOL PROGRAM.
+      ******************************************************************
+       01  TI-TRANS-RECORD.
+           05  TI-NUM1                 PIC S9(7)V99 SIGN LEADING
+                                                       SEPARATE.
+           05  TI-NUM2                 PIC S9(7)V99 SIGN LEADING
+                                                       SEPARATE.
+           05  TI-TRANS-DATE           PIC 9(08).
+           05  FILLER                   PIC X(18).
+       01  TI-TRANS-RECORD-X REDEFINES TI-TRANS-RECORD.
+           05  TI-NUM1-X               PIC X(10).
+           05  TI-NUM2-X               PIC X(10).
+           05  FILLER                   PIC X(26).
