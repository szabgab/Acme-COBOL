@@ -0,0 +1,48 @@
+      ******************************************************************
+      *    COPYBOOK:    PRNTLINE
+      *    AUTHOR:      D. OKONKWO
+      *    DATE-WRITTEN: 01/08/2026
+      *    DESCRIPTION: Common print-control and print-line layout
+      *                 shared by every program that produces a
+      *                 paginated, headered report.  Copy this block
+      *                 into WORKING-STORAGE, then CALL "PRINTMGR"
+      *                 USING PR-CONTROL-AREA, PR-PRINT-LINE and the
+      *                 PRINTMGR function code ("INIT"/"PRNT"/"TERM")
+      *                 to get a report date, page number and line
+      *                 count for free -- PRINTMGR owns PRINT-FILE and
+      *                 the heading logic; it is CALLed, not PERFORMed
+      *                 locally, so every report in the shop shares one
+      *                 copy of the page-break and heading code.  See
+      *                 examples/printmgr.cob; DSPLY's 8000-PRINT-LINE
+      *                 is just the two-line CALL wrapper, not a
+      *                 paragraph to model elsewhere.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    01/08/2026 DCO   ORIGINAL COPYBOOK.
+      *    01/21/2026 DCO   CORRECTED THIS HEADER -- IT STILL DESCRIBED
+      *                     AN EARLIER "PERFORM A LOCAL PRINT PARAGRAPH"
+      *                     DESIGN THAT WAS REPLACED BY THE SHARED
+      *                     PRINTMGR SUBPROGRAM BEFORE THIS COPYBOOK
+      *                     EVER SHIPPED.
+      ******************************************************************
+       01  PR-CONTROL-AREA.
+           05  PR-PAGE-NO              PIC 9(04)  COMP  VALUE ZERO.
+           05  PR-LINE-COUNT           PIC 9(02)  COMP  VALUE ZERO.
+           05  PR-LINES-PER-PAGE       PIC 9(02)  COMP  VALUE 55.
+           05  PR-REPORT-DATE          PIC 9(08)  VALUE ZERO.
+           05  PR-FIRST-TIME-SW        PIC X(01)  VALUE "Y".
+               88  PR-FIRST-TIME                  VALUE "Y".
+       01  PR-PRINT-LINE               PIC X(132).
+       01  PR-HEADING-1.
+           05  FILLER                 PIC X(01)  VALUE SPACE.
+           05  FILLER                 PIC X(20)  VALUE
+               "ACME COBOL SYSTEM   ".
+           05  FILLER                 PIC X(40)  VALUE SPACE.
+           05  FILLER                 PIC X(08)  VALUE "PAGE NO.".
+           05  PR-HDG-PAGE-NO          PIC ZZZ9.
+       01  PR-HEADING-2.
+           05  FILLER                 PIC X(01)  VALUE SPACE.
+           05  FILLER                 PIC X(13)  VALUE
+               "RUN DATE    ".
+           05  PR-HDG-RUN-DATE         PIC 9(08).
