@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    COPYBOOK:    REJREC
+      *    AUTHOR:      D. OKONKWO
+      *    DATE-WRITTEN: 01/02/2026
+      *    DESCRIPTION: Reject-report line written for any TRANS-IN
+      *                 record that fails a NUMERIC edit or the
+      *                 late-arrival cutoff edit.  One record per
+      *                 rejected input record; the good records keep
+      *                 processing.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    01/02/2026 DCO   ORIGINAL COPYBOOK.
+      *    01/11/2026 DCO   WIDENED RJ-BAD-VALUE AND ADDED THE
+      *                     LATE-ARRIVAL CUTOFF REASON CODE.
+      ******************************************************************
+       01  RJ-REJECT-LINE.
+           05  FILLER                   PIC X(01)  VALUE SPACE.
+           05  RJ-RECORD-NO             PIC ZZZZZ9.
+           05  FILLER                   PIC X(03)  VALUE SPACE.
+           05  RJ-FIELD-NAME            PIC X(10).
+           05  FILLER                   PIC X(02)  VALUE SPACE.
+           05  RJ-BAD-VALUE             PIC X(15).
+           05  FILLER                   PIC X(02)  VALUE SPACE.
+           05  RJ-REASON                PIC X(40).
