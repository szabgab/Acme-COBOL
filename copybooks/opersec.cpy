@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    COPYBOOK:    OPERSEC
+      *    AUTHOR:      D. OKONKWO
+      *    DATE-WRITTEN: 01/12/2026
+      *    DESCRIPTION: Operator security record.  Keyed by
+      *                 OS-OPER-ID on the OPERATOR-SECURITY indexed
+      *                 file.  Used by the sign-on check in HELLO
+      *                 to validate an operator id/password pair
+      *                 before any customer data is displayed.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    01/12/2026 DCO   ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  OPERATOR-SECURITY-RECORD.
+           05  OS-OPER-ID               PIC X(08).
+           05  OS-OPER-PASSWORD         PIC X(08).
+           05  OS-OPER-NAME             PIC X(30).
+           05  OS-OPER-STATUS           PIC X(01).
+               88  OS-STATUS-ACTIVE               VALUE "A".
+               88  OS-STATUS-REVOKED              VALUE "R".
+           05  FILLER                    PIC X(13).
