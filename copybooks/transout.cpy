@@ -0,0 +1,40 @@
+      ******************************************************************
+      *    COPYBOOK:    TRANSOUT
+      *    AUTHOR:      D. OKONKWO
+      *    DATE-WRITTEN: 01/03/2026
+      *    DESCRIPTION: Output record for the batch-driven ADDING
+      *                 run.  TO-REC-TYPE distinguishes a detail
+      *                 record ("D") from the control-total trailer
+      *                 record ("T") written at end of run -- the
+      *                 reconciliation step (RECONCIL) reads both.
+      *                 On a trailer record TO-NUM1 is redefined as
+      *                 the processed record count and TO-NUM2 as
+      *                 the control sum of TO-RESULT.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    01/03/2026 DCO   ORIGINAL COPYBOOK.
+      *    01/09/2026 DCO   CHANGED AMOUNTS TO SIGNED TWO-DECIMAL.
+      *    01/11/2026 DCO   ADDED TO-TRANS-DATE.
+      *    01/13/2026 DCO   ADDED TO-REC-TYPE AND THE TRAILER
+      *                     REDEFINITION FOR CONTROL-TOTAL
+      *                     RECONCILIATION.
+      *    01/20/2026 DCO   WIDENED TT-RESULT-SUM TO MATCH THE
+      *                     S9(09)V99 RUN-TOTAL ACCUMULATOR IT IS
+      *                     FED FROM -- THE OLD S9(7)V99 SIZE COULD
+      *                     TRUNCATE A HEAVY DAY'S CONTROL TOTAL.
+      ******************************************************************
+       01  TO-TRANS-RECORD.
+           05  TO-REC-TYPE             PIC X(01).
+               88  TO-TYPE-DETAIL                VALUE "D".
+               88  TO-TYPE-TRAILER                VALUE "T".
+           05  TO-NUM1                 PIC S9(7)V99.
+           05  TO-NUM2                 PIC S9(7)V99.
+           05  TO-RESULT               PIC S9(7)V99.
+           05  TO-TRANS-DATE           PIC 9(08).
+           05  FILLER                   PIC X(12).
+       01  TO-TRAILER-RECORD REDEFINES TO-TRANS-RECORD.
+           05  TT-REC-TYPE             PIC X(01).
+           05  TT-RECORD-COUNT         PIC S9(09).
+           05  TT-RESULT-SUM           PIC S9(09)V99.
+           05  FILLER                   PIC X(27).
