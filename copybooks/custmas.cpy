@@ -0,0 +1,27 @@
+      ******************************************************************
+      *    COPYBOOK:    CUSTMAS
+      *    AUTHOR:      D. OKONKWO
+      *    DATE-WRITTEN: 01/10/2026
+      *    DESCRIPTION: Customer master record layout.  Keyed by
+      *                 CM-CUST-ID on the CUSTOMER-MASTER indexed
+      *                 file.  Shared by HELLO's customer maintenance
+      *                 function and by any other program that needs
+      *                 to resolve a customer id to a name and
+      *                 address.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    01/10/2026 DCO   ORIGINAL COPYBOOK.
+      ******************************************************************
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-CUST-ID              PIC X(06).
+           05  CM-CUST-NAME            PIC X(30).
+           05  CM-CUST-ADDR-1          PIC X(30).
+           05  CM-CUST-ADDR-2          PIC X(30).
+           05  CM-CUST-CITY            PIC X(20).
+           05  CM-CUST-STATE           PIC X(02).
+           05  CM-CUST-ZIP             PIC X(10).
+           05  CM-CUST-STATUS          PIC X(01).
+               88  CM-STATUS-ACTIVE              VALUE "A".
+               88  CM-STATUS-DELETED             VALUE "D".
+           05  FILLER                   PIC X(21).
