@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    COPYBOOK:    RUNDATE
+      *    AUTHOR:      D. OKONKWO
+      *    DATE-WRITTEN: 01/05/2026
+      *    DESCRIPTION: Common business-run-date work area.  Every
+      *                 program that stamps a report or a ledger
+      *                 record with the business date copies this
+      *                 block into WORKING-STORAGE and populates it
+      *                 once, in 1000-INITIALIZE, with
+      *                 ACCEPT CR-RUN-DATE-YMD FROM DATE YYYYMMDD.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    01/05/2026 DCO   ORIGINAL COPYBOOK.
+      *    01/22/2026 DCO   REMOVED CR-RUN-DATE (CC/YY/MM/DD) AND
+      *                     CR-RUN-DATE-X -- NEITHER WAS EVER
+      *                     POPULATED OR READ BY ANY PROGRAM; ONLY
+      *                     CR-RUN-DATE-YMD IS ACTUALLY USED.
+      ******************************************************************
+       01  CR-RUN-DATE-AREA.
+           05  CR-RUN-DATE-YMD         PIC 9(08).
+           05  CR-RUN-TIME             PIC 9(08).
