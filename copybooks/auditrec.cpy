@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    COPYBOOK:    AUDITREC
+      *    AUTHOR:      D. OKONKWO
+      *    DATE-WRITTEN: 01/04/2026
+      *    DESCRIPTION: Audit-log record appended once per ADDING
+      *                 amount-pair so month-end reconciliation can
+      *                 tie the batch run back to an operator and a
+      *                 timestamp instead of trusting console
+      *                 scrollback.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    01/04/2026 DCO   ORIGINAL COPYBOOK.
+      *    01/09/2026 DCO   CHANGED AMOUNTS TO SIGNED TWO-DECIMAL.
+      *    01/11/2026 DCO   ADDED AL-RUN-DATE.
+      ******************************************************************
+       01  AL-AUDIT-RECORD.
+           05  AL-OPERATOR-ID          PIC X(08).
+           05  AL-RUN-DATE             PIC 9(08).
+           05  AL-RUN-TIME             PIC 9(08).
+           05  AL-NUM1                 PIC S9(7)V99.
+           05  AL-NUM2                 PIC S9(7)V99.
+           05  AL-RESULT               PIC S9(7)V99.
+           05  FILLER                   PIC X(20).
