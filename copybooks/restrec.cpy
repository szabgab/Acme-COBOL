@@ -0,0 +1,33 @@
+      ******************************************************************
+      *    COPYBOOK:    RESTREC
+      *    AUTHOR:      D. OKONKWO
+      *    DATE-WRITTEN: 01/05/2026
+      *    DESCRIPTION: Checkpoint/restart record for the batch-driven
+      *                 ADDING run.  One record is rewritten every
+      *                 RS-CKPT-INTERVAL input records processed so a
+      *                 restart run can reposition TRANS-IN past the
+      *                 records a prior abended run already posted to
+      *                 TRANS-OUT.
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    01/05/2026 DCO   ORIGINAL COPYBOOK.
+      *    01/22/2026 DCO   ADDED RS-CUM-RECORDS/RS-CUM-RESULT-SUM.
+      *                     WITHOUT THESE, A RESTART RUN'S TRAILER ONLY
+      *                     COVERED THE RECORDS IT ITSELF PROCESSED,
+      *                     WHILE TRANS-OUT (OPENED EXTEND) ALSO STILL
+      *                     CARRIED THE PRIOR, ABENDED RUN'S DETAIL
+      *                     RECORDS -- RECONCIL WAS COMPARING THE WHOLE
+      *                     FILE'S TOTALS AGAINST A TRAILER THAT ONLY
+      *                     REFLECTED PART OF IT.  NOW THE CHECKPOINT
+      *                     CARRIES THE RUNNING COUNT/SUM SO A RESTART
+      *                     CAN SEED ITS OWN ACCUMULATORS FROM WHERE
+      *                     THE ABENDED RUN LEFT OFF.
+      ******************************************************************
+       01  RS-RESTART-RECORD.
+           05  RS-RUN-DATE             PIC 9(08).
+           05  RS-LAST-RECORD-NO       PIC 9(08).
+           05  RS-CKPT-INTERVAL        PIC 9(05)  VALUE 500.
+           05  RS-CUM-RECORDS          PIC 9(08).
+           05  RS-CUM-RESULT-SUM       PIC S9(09)V99.
+           05  FILLER                   PIC X(01).
